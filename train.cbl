@@ -11,11 +11,36 @@
               
            SELECT TRAIN-UNIQUE-OUTPUT
                ASSIGN TO "train-unique.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNIQUE-STATUS.
 
            SELECT TRAIN2 ASSIGN TO "train2.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *fichier optionnel qui permet de donner le numéro de train du
+      *bonus sans passer par un ACCEPT interactif (traitement batch)
+           SELECT OPTIONAL TRAIN-PARM
+               ASSIGN TO "train.parm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+      *journal des exécutions du programme (date, nombre de lignes,
+      *train demandé au bonus)
+           SELECT TRAIN-AUDIT-OUTPUT ASSIGN TO "train-audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *un fichier de répartition par type de train, en plus du
+      *fichier train2.dat qui contient toutes les lignes
+           SELECT TRAIN2-TGV ASSIGN TO "train2-tgv.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAIN2-CORAIL ASSIGN TO "train2-corail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAIN2-TER ASSIGN TO "train2-ter.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -24,26 +49,53 @@
        COPY traincpy.
 
 
+      *200 bytes n'est plus suffisant depuis que WS-SORTIE a grossi
+      *avec la destination, l'heure d'arrivée et les indicateurs ; la
+      *taille de ces enregistrements doit rester égale à WS-SORTIE
        FD TRAIN-UNIQUE-OUTPUT.
        01 TRAIN-UNI-OUT-RECORD.
-           05 TRAIN-UNI-OUT-LINE   PIC X(150).
+           05 TRAIN-UNI-OUT-LINE   PIC X(244).
       *la structure de sortie du fichier train2.dat
        FD TRAIN2.
        01 LIGNE-TRAIN2.
-           05 LIGNE-TRAIN2-CONTENU PIC X(150).
+           05 LIGNE-TRAIN2-CONTENU PIC X(244).
+
+       FD TRAIN-PARM.
+       01 TRAIN-PARM-RECORD.
+           05 TRAIN-PARM-LINE      PIC X(03).
+
+       FD TRAIN-AUDIT-OUTPUT.
+       01 TRAIN-AUDIT-RECORD.
+           05 TRAIN-AUDIT-LINE     PIC X(150).
+
+       FD TRAIN2-TGV.
+       01 LIGNE-TRAIN2-TGV.
+           05 LIGNE-TRAIN2-TGV-CONTENU PIC X(244).
+
+       FD TRAIN2-CORAIL.
+       01 LIGNE-TRAIN2-CORAIL.
+           05 LIGNE-TRAIN2-CORAIL-CONTENU PIC X(244).
+
+       FD TRAIN2-TER.
+       01 LIGNE-TRAIN2-TER.
+           05 LIGNE-TRAIN2-TER-CONTENU PIC X(244).
 
 
        WORKING-STORAGE SECTION.
        01 WS-TRAIN-TO-WRITE        PIC 9(03).
 
        01 WS-TBL-TRAIN.
-      *46 TIMES car il y a 46 ligne dans le fichier
-           05 WS-LIGNE-TRAIN OCCURS 46 TIMES.
+      *300 TIMES : le fichier train.dat a grossi avec l'ajout de
+      *nouvelles lignes régionales, 46 était devenu trop juste
+           05 WS-LIGNE-TRAIN OCCURS 300 TIMES.
               10 WS-TYPE-TRAIN PIC X(3).
                   88 WS-TGV     VALUE 'TGV'.
                   88 WS-CORAIL  VALUE 'COR'.
                   88 WS-TER     VALUE 'TER'.
-              10 WS-GARE-DEPART PIC X(18). 
+              10 WS-GARE-DEPART PIC X(18).
+      *gare de destination, ajoutée pour repérer les lignes qui
+      *partent et arrivent à la même gare
+              10 WS-GARE-DESTINATION PIC X(18).
               10 WS-HEURE-DEPART.
                   15 WS-HEURE-DEPART-HH PIC 9(2).
                   15 WS-HEURE-DEPART-MM PIC 9(2).
@@ -53,26 +105,55 @@
                   88 TRAIN-SERVICE    VALUE 'S'.
                   88 TRAIN-FRETE      VALUE 'F'.
               10 WS-TRAIN-STOPS       PIC 9(2).
+      *répartition du nombre d'arrêt par type d'arrêt
+              10 WS-TRAIN-STOPS-H     PIC 9(2).
+              10 WS-TRAIN-STOPS-S     PIC 9(2).
+              10 WS-TRAIN-STOPS-F     PIC 9(2).
               10 WS-HEURE-ARRIVEE.
                   15 WS-TRAIN-END-TIME-HH PIC 9(2).
                   15 WS-TRAIN-END-TIME-MM PIC 9(2).
+      *indique si l'arrivée a lieu le lendemain du départ
+              10 WS-NEXT-DAY-FLAG     PIC X(1).
+                  88 WS-ARRIVES-NEXT-DAY VALUE 'Y'.
+                  88 WS-ARRIVES-SAME-DAY VALUE 'N'.
+      *indique si le départ et la destination sont la même gare
+              10 WS-SAME-STATION-FLAG PIC X(1).
+                  88 WS-SAME-STATION      VALUE 'Y'.
+                  88 WS-DIFFERENT-STATION VALUE 'N'.
 
       *l'index pour parcourir le tableau
-       01 WS-IDX PIC 9(2).
+       01 WS-IDX PIC 9(3).
        01 WS-IDX-2 PIC 9(2).
 
-      *la taille du tableau
-       01 WS-TBL-SIZE PIC 9(2) VALUE 46.
+      *la taille du tableau (sert aussi de plafond pour la lecture)
+       01 WS-TBL-SIZE PIC 9(3) VALUE 300.
 
       *variable pour calculer l'heure d'arrivée
        01 WS-HEURE-ARRIVE-CALCUL PIC 9(2).
 
+      *compteurs utilisés pour le bloc de synthèse écrit dans
+      *train2.dat à la fin du traitement
+       01 WS-SUMMARY.
+           05 WS-COUNT-TGV          PIC 9(03) VALUE 0.
+           05 WS-COUNT-CORAIL       PIC 9(03) VALUE 0.
+           05 WS-COUNT-TER          PIC 9(03) VALUE 0.
+      *lignes au type non reconnu : comptées à part pour que ce total
+      *plus les trois précédents réconcilie toujours avec le nombre
+      *de ligne traitée
+           05 WS-COUNT-INVALID      PIC 9(03) VALUE 0.
+           05 WS-TOTAL-DUREE        PIC 9(05) VALUE 0.
+           05 WS-AVG-DUREE          PIC 9(03)V9(02) VALUE 0.
+           05 WS-AVG-DUREE-DISP     PIC ZZ9.99.
+           05 WS-TOTAL-STOPS        PIC 9(05) VALUE 0.
+
       *un output pour l'affichage 
        01 WS-SORTIE.
            05 FILLER           PIC X(12) VALUE "Train Type: ".
            05 WS-OUT-TYPE      PIC X(26).
            05 FILLER           PIC X(22) VALUE " | Departure Station: ".
            05 WS-OUT-STATION-DEPART PIC X(18).
+           05 FILLER           PIC X(16) VALUE " | Destination: ".
+           05 WS-OUT-STATION-DEST PIC X(18).
            05 FILLER           PIC X(15) VALUE " | Train Time: ".
            05 WS-OUT-TRAIN-TIME.
                10 WS-OUT-TRAIN-TIME-HH PIC 9(02).
@@ -84,13 +165,22 @@
            05 FILLER                   PIC X(01) VALUE "h".
            05 FILLER                   PIC X(10) VALUE " | Stops: ".
            05 OUT-TRAIN-STOPS          PIC 9(02).
-           05 FILLER                   PIC X(17) VALUE 
+           05 FILLER                   PIC X(02) VALUE " (".
+           05 OUT-TRAIN-STOPS-H        PIC 9(02).
+           05 FILLER                   PIC X(12) VALUE " passenger, ".
+           05 OUT-TRAIN-STOPS-S        PIC 9(02).
+           05 FILLER                   PIC X(10) VALUE " service, ".
+           05 OUT-TRAIN-STOPS-F        PIC 9(02).
+           05 FILLER                   PIC X(09) VALUE " freight)".
+           05 FILLER                   PIC X(17) VALUE
               " | Arrival Time: ".
            05 WS-OUT-TRAIN-END-TIME.
                10 OUT-TRAIN-END-TIME-HH PIC 9(02).
                10 FILLER                PIC X(01) VALUE ":".
                10 OUT-TRAIN-END-TIME-MM PIC 9(02).
                10 FILLER                PIC X(01) VALUE "h".
+           05 WS-OUT-NEXT-DAY-TAG      PIC X(05).
+           05 WS-OUT-ROUTE-FLAG        PIC X(16).
 
 
        01 WS-EOF               PIC 9(01).
@@ -98,10 +188,66 @@
            88 WS-EOF-FALSE               VALUE 0.
 
        01 WS-USER-INPUT        PIC 9(03).
+
+      *statut du fichier optionnel train.parm (bonus en mode batch)
+      *pour un SELECT OPTIONAL, un fichier absent au moment de l'OPEN
+      *renvoie le statut '05' (et non '35', réservé à un OPEN EXTEND/
+      *I-O sur un fichier non-optionnel manquant)
+       01 WS-PARM-STATUS       PIC X(02).
+           88 WS-PARM-STATUS-OK       VALUE '00'.
+           88 WS-PARM-STATUS-NOTFOUND VALUE '05'.
+
+       01 WS-PARM-SUPPLIED-FLAG PIC X(01) VALUE 'N'.
+           88 WS-PARM-SUPPLIED         VALUE 'Y'.
+           88 WS-PARM-NOT-SUPPLIED     VALUE 'N'.
+
+       01 WS-SKIP-BONUS-FLAG    PIC X(01) VALUE 'N'.
+           88 WS-SKIP-BONUS            VALUE 'Y'.
+           88 WS-DO-BONUS              VALUE 'N'.
+
+      *variable d'environnement qui signale une exécution batch sans
+      *opérateur devant la console
+       01 WS-ENV-BATCH          PIC X(10).
+
+      *statut du fichier cumulatif train-unique.dat : si OPEN EXTEND
+      *échoue parce que le fichier n'existe pas encore, on retombe
+      *sur OPEN OUTPUT pour le créer
+       01 WS-UNIQUE-STATUS      PIC X(02).
+           88 WS-UNIQUE-STATUS-OK     VALUE '00'.
+      *statut du journal d'audit, même logique de repli
+       01 WS-AUDIT-STATUS       PIC X(02).
+           88 WS-AUDIT-STATUS-OK      VALUE '00'.
+
+       01 WS-AUDIT-TRAIN-DISPLAY PIC X(10).
+
+      *train.parm est un fichier LINE SEQUENTIAL : une valeur plus
+      *courte que TRAIN-PARM-LINE (ex: "3") arrive complétée par des
+      *espaces à droite, ce qui n'est pas numérique en l'état. On la
+      *cadre à droite puis on remplace les espaces de tête par des
+      *zéros avant de tester IS NUMERIC
+       01 WS-PARM-JUSTIFIED     PIC X(03) JUSTIFIED RIGHT.
+
+      *horodatage de l'exécution, utilisé comme séparateur de run
+      *dans train-unique.dat
+       01 WS-RUN-DATETIME-RAW   PIC X(21).
+       01 WS-RUN-DATETIME REDEFINES WS-RUN-DATETIME-RAW.
+           05 WS-RUN-YYYY PIC 9(04).
+           05 WS-RUN-MM   PIC 9(02).
+           05 WS-RUN-DD   PIC 9(02).
+           05 WS-RUN-HH   PIC 9(02).
+           05 WS-RUN-MI   PIC 9(02).
+           05 WS-RUN-SS   PIC 9(02).
+           05 FILLER      PIC X(07).
+       01 WS-RUN-TIMESTAMP      PIC X(19).
+
        PROCEDURE DIVISION.
       *initialisation de l'index et du flag de fin de lecture
            MOVE 0 TO WS-IDX.
            SET WS-EOF-FALSE TO TRUE.
+      *on capture l'horodatage de l'exécution, réutilisé plus loin
+      *par le bonus
+           PERFORM 0050-CAPTURE-RUN-TIMESTAMP-BEGIN
+              THRU 0050-CAPTURE-RUN-TIMESTAMP-END.
       *on ouvre le fichier
            OPEN INPUT TRAIN.
       *on lit le fichier
@@ -112,31 +258,98 @@
                        SET WS-EOF-TRUE TO TRUE
       *si on n'a pas fini de lire le fichier
                    NOT AT END
+                       IF WS-IDX >= WS-TBL-SIZE
+      *le tableau est plein : on avertit l'opérateur et on arrête la
+      *lecture au lieu d'abender ou de perdre les lignes en silence
+                           DISPLAY "*** WARNING: TRUNCATED AT "
+                               WS-TBL-SIZE " RECORDS - train.dat HAS "
+                               "MORE LINES THAN WS-TBL-TRAIN CAN HOLD "
+                               "***"
+                           SET WS-EOF-TRUE TO TRUE
+                       ELSE
                        ADD 1 TO WS-IDX
                        MOVE TRAIN-PLANNING TO WS-LIGNE-TRAIN(WS-IDX)
+      *on vérifie que le type de train lu est un type reconnu, pour
+      *ne pas laisser passer une ligne mal saisie sans le signaler
+                       EVALUATE TRUE
+                           WHEN WS-TGV(WS-IDX)
+                           WHEN WS-CORAIL(WS-IDX)
+                           WHEN WS-TER(WS-IDX)
+                               CONTINUE
+                           WHEN OTHER
+                               DISPLAY "*** WARNING: RECORD " WS-IDX
+                                   " HAS UNRECOGNIZED TRAIN TYPE '"
+                                   WS-TYPE-TRAIN(WS-IDX) "' ***"
+                       END-EVALUATE
                        MOVE 1 TO WS-IDX-2
-                       PERFORM UNTIL WS-IDX-2 > 10 
+                       PERFORM UNTIL WS-IDX-2 > 10
                        OR WS-NOMBRE-TRAJET(WS-IDX,WS-IDX-2) EQUAL SPACE
                            ADD 1 TO WS-IDX-2
                        END-PERFORM
                        SUBTRACT 1 FROM WS-IDX-2
                        MOVE WS-IDX-2 TO WS-TRAIN-STOPS(WS-IDX)
+      *on ventile ce nombre d'arrêt par type d'arrêt (H/S/F)
+                       MOVE 0 TO WS-TRAIN-STOPS-H(WS-IDX)
+                       MOVE 0 TO WS-TRAIN-STOPS-S(WS-IDX)
+                       MOVE 0 TO WS-TRAIN-STOPS-F(WS-IDX)
+                       MOVE 1 TO WS-IDX-2
+                       PERFORM UNTIL WS-IDX-2 > WS-TRAIN-STOPS(WS-IDX)
+                           EVALUATE TRUE
+                               WHEN TRAIN-STOPS-HERE(WS-IDX,WS-IDX-2)
+                                   ADD 1 TO WS-TRAIN-STOPS-H(WS-IDX)
+                               WHEN TRAIN-SERVICE(WS-IDX,WS-IDX-2)
+                                   ADD 1 TO WS-TRAIN-STOPS-S(WS-IDX)
+                               WHEN TRAIN-FRETE(WS-IDX,WS-IDX-2)
+                                   ADD 1 TO WS-TRAIN-STOPS-F(WS-IDX)
+      *un code d'arrêt non reconnu ne doit pas disparaitre en
+      *silence de la répartition H/S/F, sinon son total ne
+      *correspond plus au nombre d'arrêt affiché
+                               WHEN OTHER
+                                   DISPLAY "*** WARNING: RECORD "
+                                       WS-IDX " HAS UNRECOGNIZED STOP "
+                                       "CODE '" WS-NOMBRE-TRAJET(
+                                       WS-IDX,WS-IDX-2) "' AT STOP "
+                                       WS-IDX-2 " ***"
+                           END-EVALUATE
+                           ADD 1 TO WS-IDX-2
+                       END-PERFORM
       *on calcule l'heure d'arrivée et on l'enregistre dans le tableau
-      *on remet à 0 la valeur de WS-HEURE-ARRIVE-CALCUL pour éviter 
+      *on remet à 0 la valeur de WS-HEURE-ARRIVE-CALCUL pour éviter
       *erreur de calcul
                        MOVE 0 TO WS-HEURE-ARRIVE-CALCUL
       *les minutes d'arrivé et de départ sont les mêmes
-                       MOVE WS-HEURE-DEPART-MM(WS-IDX) 
+                       MOVE WS-HEURE-DEPART-MM(WS-IDX)
                        TO WS-TRAIN-END-TIME-MM(WS-IDX)
       *on récupère l'heure de départ et la durée
-                       ADD WS-HEURE-DEPART-HH(WS-IDX) 
-                       WS-DUREE-TRAJET(WS-IDX) 
+                       ADD WS-HEURE-DEPART-HH(WS-IDX)
+                       WS-DUREE-TRAJET(WS-IDX)
                        TO WS-HEURE-ARRIVE-CALCUL
+      *si le total dépasse 23h, le train arrive le jour calendaire
+      *suivant : on le note avant que le MOD ne remette l'heure entre
+      *0 et 23
+                       IF WS-HEURE-ARRIVE-CALCUL >= 24
+                           SET WS-ARRIVES-NEXT-DAY(WS-IDX) TO TRUE
+                       ELSE
+                           SET WS-ARRIVES-SAME-DAY(WS-IDX) TO TRUE
+                       END-IF
                        COMPUTE WS-HEURE-ARRIVE-CALCUL = FUNCTION MOD(
                         WS-HEURE-ARRIVE-CALCUL 24)
       *on vient de calculer l'heure d'arrivé, on l'enregistre
-                       MOVE WS-HEURE-ARRIVE-CALCUL 
-                       TO WS-TRAIN-END-TIME-HH(WS-IDX) 
+                       MOVE WS-HEURE-ARRIVE-CALCUL
+                       TO WS-TRAIN-END-TIME-HH(WS-IDX)
+      *on vérifie que la gare de départ et la gare de destination ne
+      *sont pas la même gare, ce qui trahirait une erreur de saisie
+                       IF WS-GARE-DEPART(WS-IDX) EQUAL
+                           WS-GARE-DESTINATION(WS-IDX)
+                           SET WS-SAME-STATION(WS-IDX) TO TRUE
+                           DISPLAY "*** WARNING: RECORD " WS-IDX
+                               " DEPARTS AND ARRIVES AT THE SAME "
+                               "STATION '" WS-GARE-DEPART(WS-IDX)
+                               "' ***"
+                       ELSE
+                           SET WS-DIFFERENT-STATION(WS-IDX) TO TRUE
+                       END-IF
+                       END-IF
                END-READ
            END-PERFORM.
       *on ferme le fichier puisqu'on a fini de le lire
@@ -147,7 +360,11 @@
 
       *on ouvre le fichier train2.dat
            OPEN OUTPUT TRAIN2.
-      
+      *ainsi que les fichiers de répartition par type de train
+           OPEN OUTPUT TRAIN2-TGV.
+           OPEN OUTPUT TRAIN2-CORAIL.
+           OPEN OUTPUT TRAIN2-TER.
+
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TBL-SIZE
                MOVE WS-IDX TO WS-TRAIN-TO-WRITE
                PERFORM 0100-MOVE-TO-OUTPUT-BEGIN
@@ -158,25 +375,69 @@
       *on pense à écrire également dans la sortie train2.dat
                MOVE WS-SORTIE TO LIGNE-TRAIN2
                WRITE LIGNE-TRAIN2
+      *on alimente les compteurs du bloc de synthèse, et on aiguille
+      *la ligne vers son fichier de répartition par type
+               EVALUATE TRUE
+                   WHEN WS-TGV(WS-IDX)
+                       ADD 1 TO WS-COUNT-TGV
+                       MOVE WS-SORTIE TO LIGNE-TRAIN2-TGV
+                       WRITE LIGNE-TRAIN2-TGV
+                   WHEN WS-CORAIL(WS-IDX)
+                       ADD 1 TO WS-COUNT-CORAIL
+                       MOVE WS-SORTIE TO LIGNE-TRAIN2-CORAIL
+                       WRITE LIGNE-TRAIN2-CORAIL
+                   WHEN WS-TER(WS-IDX)
+                       ADD 1 TO WS-COUNT-TER
+                       MOVE WS-SORTIE TO LIGNE-TRAIN2-TER
+                       WRITE LIGNE-TRAIN2-TER
+      *un type non reconnu ne va dans aucun fichier de répartition,
+      *mais il doit rester compté quelque part pour que le total du
+      *bloc de synthèse ne soit jamais inférieur au nombre de ligne
+      *traitée sans explication
+                   WHEN OTHER
+                       ADD 1 TO WS-COUNT-INVALID
+               END-EVALUATE
+               ADD WS-DUREE-TRAJET(WS-IDX) TO WS-TOTAL-DUREE
+               ADD WS-TRAIN-STOPS(WS-IDX) TO WS-TOTAL-STOPS
            END-PERFORM.
 
       *après avoir écrit toutes les information concernant les trains,
       *il faut également écrire le nombre de ligne traité
            MOVE FUNCTION CONCATENATE("NOMBRE de ligne traitée = ",
-           WS-TBL-SIZE) TO LIGNE-TRAIN2. 
+           WS-TBL-SIZE) TO LIGNE-TRAIN2.
            WRITE LIGNE-TRAIN2.
 
-      *on ferme le fichier train2.dat
+      *puis le bloc de synthèse pour le chef d'équipe
+           PERFORM 0300-WRITE-SUMMARY-BEGIN THRU 0300-WRITE-SUMMARY-END.
+
+      *on ferme le fichier train2.dat ainsi que les fichiers de
+      *répartition par type de train
            CLOSE TRAIN2.
+           CLOSE TRAIN2-TGV.
+           CLOSE TRAIN2-CORAIL.
+           CLOSE TRAIN2-TER.
       
       *on appelle le paragraphe du bonus
            PERFORM 0400-INDEX-SEARCH-BONUS-BEGIN
               THRU 0400-INDEX-SEARCH-BONUS-END.
 
+      *on écrit la ligne d'audit de cette exécution
+           PERFORM 0500-WRITE-AUDIT-TRAIL-BEGIN
+              THRU 0500-WRITE-AUDIT-TRAIL-END.
 
       *on arrête le programme
            STOP RUN.
 
+      *paragraphe qui capture l'horodatage de l'exécution, utilisé
+      *pour le séparateur de run de train-unique.dat
+       0050-CAPTURE-RUN-TIMESTAMP-BEGIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATETIME-RAW.
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD " "
+               WS-RUN-HH ":" WS-RUN-MI ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO WS-RUN-TIMESTAMP
+           END-STRING.
+       0050-CAPTURE-RUN-TIMESTAMP-END.
+
       *paragraphe pour affichage dans le termnal
        0100-MOVE-TO-OUTPUT-BEGIN.
            EVALUATE TRUE
@@ -187,10 +448,23 @@
                    MOVE "Corail Intercite"           TO WS-OUT-TYPE
                WHEN WS-TER(WS-TRAIN-TO-WRITE)
                    MOVE "Transport express regional" TO WS-OUT-TYPE
+      *type inconnu : on le signale plutôt que de laisser l'ancien
+      *libellé du train précédent. On efface d'abord le champ car
+      *STRING ne fait que recopier par-dessus, sans vider ce qu'il
+      *ne remplit pas
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUT-TYPE
+                   STRING "INVALID TYPE (" WS-TYPE-TRAIN(
+                      WS-TRAIN-TO-WRITE) ")" DELIMITED BY SIZE INTO
+                      WS-OUT-TYPE
+                   END-STRING
            END-EVALUATE.
       *on enregistre la gare de départ
-           MOVE WS-GARE-DEPART(WS-TRAIN-TO-WRITE) 
+           MOVE WS-GARE-DEPART(WS-TRAIN-TO-WRITE)
                TO WS-OUT-STATION-DEPART.
+      *on enregistre la gare de destination
+           MOVE WS-GARE-DESTINATION(WS-TRAIN-TO-WRITE)
+               TO WS-OUT-STATION-DEST.
       *on enregistre l'heure de départ(heure et minute) 
            MOVE WS-HEURE-DEPART-HH(WS-TRAIN-TO-WRITE)
                TO WS-OUT-TRAIN-TIME-HH.
@@ -199,55 +473,214 @@
       *on enregistre la durée du trajet
            MOVE WS-DUREE-TRAJET(WS-TRAIN-TO-WRITE)
                TO WS-OUT-TRAIN-NMBR-HEURES.
-      *on enregistre le nombre de stop
+      *on enregistre le nombre de stop, ainsi que sa répartition par
+      *type d'arrêt
            MOVE WS-TRAIN-STOPS(WS-TRAIN-TO-WRITE)
                TO OUT-TRAIN-STOPS.
-      *on enregistre l'heure d'arrivée(heure et minute)
+           MOVE WS-TRAIN-STOPS-H(WS-TRAIN-TO-WRITE)
+               TO OUT-TRAIN-STOPS-H.
+           MOVE WS-TRAIN-STOPS-S(WS-TRAIN-TO-WRITE)
+               TO OUT-TRAIN-STOPS-S.
+           MOVE WS-TRAIN-STOPS-F(WS-TRAIN-TO-WRITE)
+               TO OUT-TRAIN-STOPS-F.
+      *on enregistre l'heure d'arrivée(heure et minute), avec un
+      *marqueur si le train arrive le lendemain
            MOVE WS-TRAIN-END-TIME-HH(WS-TRAIN-TO-WRITE)
                TO OUT-TRAIN-END-TIME-HH.
            MOVE WS-TRAIN-END-TIME-MM(WS-TRAIN-TO-WRITE)
                TO OUT-TRAIN-END-TIME-MM.
+           IF WS-ARRIVES-NEXT-DAY(WS-TRAIN-TO-WRITE)
+               MOVE " (+1)" TO WS-OUT-NEXT-DAY-TAG
+           ELSE
+               MOVE SPACE TO WS-OUT-NEXT-DAY-TAG
+           END-IF.
+      *on signale sur la ligne elle-même les trains dont le départ
+      *et la destination sont la même gare
+           IF WS-SAME-STATION(WS-TRAIN-TO-WRITE)
+               MOVE " (SAME STN)" TO WS-OUT-ROUTE-FLAG
+           ELSE
+               MOVE SPACES TO WS-OUT-ROUTE-FLAG
+           END-IF.
        0100-MOVE-TO-OUTPUT-END.
 
+      *paragraphe qui écrit le bloc de synthèse en fin de train2.dat
+       0300-WRITE-SUMMARY-BEGIN.
+           IF WS-TBL-SIZE > 0
+               COMPUTE WS-AVG-DUREE = WS-TOTAL-DUREE / WS-TBL-SIZE
+           END-IF.
+           MOVE WS-AVG-DUREE TO WS-AVG-DUREE-DISP.
+           MOVE "=== SUMMARY ===" TO LIGNE-TRAIN2.
+           WRITE LIGNE-TRAIN2.
+      *LIGNE-TRAIN2 est réutilisée pour chaque ligne : on l'efface à
+      *chaque fois, sinon STRING laisse les octets non écrasés de la
+      *ligne précédente
+           MOVE SPACES TO LIGNE-TRAIN2.
+           STRING "TGV: " WS-COUNT-TGV " | Corail: " WS-COUNT-CORAIL
+               " | TER: " WS-COUNT-TER " | Unknown: " WS-COUNT-INVALID
+               DELIMITED BY SIZE INTO LIGNE-TRAIN2
+           END-STRING.
+           WRITE LIGNE-TRAIN2.
+           MOVE SPACES TO LIGNE-TRAIN2.
+           STRING "Total Duration: " WS-TOTAL-DUREE "h | Average "
+               "Duration: " WS-AVG-DUREE-DISP "h"
+               DELIMITED BY SIZE INTO LIGNE-TRAIN2
+           END-STRING.
+           WRITE LIGNE-TRAIN2.
+           MOVE SPACES TO LIGNE-TRAIN2.
+           STRING "Total Stops: " WS-TOTAL-STOPS
+               DELIMITED BY SIZE INTO LIGNE-TRAIN2
+           END-STRING.
+           WRITE LIGNE-TRAIN2.
+       0300-WRITE-SUMMARY-END.
+
+      *paragraphe qui essaie de lire un numéro de train dans le
+      *fichier optionnel train.parm, pour piloter le bonus sans
+      *opérateur
+       0410-READ-BATCH-PARM-BEGIN.
+           OPEN INPUT TRAIN-PARM.
+      *l'absence du fichier (statut 35) est le cas normal quand
+      *personne n'a déposé de train.parm : on ne le signale pas.
+      *tout autre statut non nul est en revanche anormal et mérite un
+      *avertissement, plutôt que d'être traité en silence comme une
+      *simple absence de fichier
+           IF NOT WS-PARM-STATUS-OK AND NOT WS-PARM-STATUS-NOTFOUND
+               DISPLAY "*** WARNING: COULD NOT OPEN train.parm - "
+                   "FILE STATUS " WS-PARM-STATUS " - IGNORING ***"
+           END-IF.
+           IF WS-PARM-STATUS-OK
+               READ TRAIN-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+      *FUNCTION TRIM enlève les espaces de complétion à droite avant
+      *le cadrage à droite, sinon MOVE ne cadre pas un champ qui a
+      *déjà la même longueur que le récepteur
+                       MOVE FUNCTION TRIM(TRAIN-PARM-LINE)
+                           TO WS-PARM-JUSTIFIED
+                       INSPECT WS-PARM-JUSTIFIED
+                           REPLACING LEADING SPACE BY "0"
+                       IF WS-PARM-JUSTIFIED IS NUMERIC
+                           MOVE WS-PARM-JUSTIFIED TO WS-USER-INPUT
+                           IF WS-USER-INPUT > 0 AND
+                              WS-USER-INPUT <= WS-TBL-SIZE
+                               SET WS-PARM-SUPPLIED TO TRUE
+                               DISPLAY "TRAIN PARAMETER " WS-USER-INPUT
+                                   " SUPPLIED VIA train.parm - "
+                                   "RUNNING UNATTENDED."
+                           ELSE
+                               DISPLAY "*** WARNING: TRAIN PARAMETER "
+                                   "IN train.parm IS OUT OF RANGE - "
+                                   "IGNORING ***"
+                           END-IF
+                       ELSE
+                           DISPLAY "*** WARNING: TRAIN PARAMETER IN "
+                               "train.parm IS NOT NUMERIC - IGNORING "
+                               "***"
+                       END-IF
+               END-READ
+               CLOSE TRAIN-PARM
+           END-IF.
+       0410-READ-BATCH-PARM-END.
+
       *paragraphe pour le bonus, qui demande à l'utilisateur l'index
       *d'un record avant de l'écrire dans un fichier
        0400-INDEX-SEARCH-BONUS-BEGIN.
+           MOVE 0 TO WS-USER-INPUT.
+           SET WS-DO-BONUS TO TRUE.
+           PERFORM 0410-READ-BATCH-PARM-BEGIN
+              THRU 0410-READ-BATCH-PARM-END.
+      *si aucun paramètre n'a été fourni, on regarde si on tourne en
+      *batch sans opérateur : dans ce cas, mieux vaut sauter le bonus
+      *que de rester bloqué sur un ACCEPT toute la nuit
+           IF WS-PARM-NOT-SUPPLIED
+               ACCEPT WS-ENV-BATCH FROM ENVIRONMENT "TRAIN-BATCH-MODE"
+               IF WS-ENV-BATCH = "Y" OR WS-ENV-BATCH = "YES"
+                   DISPLAY "UNATTENDED BATCH RUN AND NO TRAIN "
+                       "PARAMETER SUPPLIED - SKIPPING train-unique."
+                       "dat EXTRACT."
+                   SET WS-SKIP-BONUS TO TRUE
+               END-IF
+           END-IF.
+           IF WS-DO-BONUS
+               IF WS-PARM-NOT-SUPPLIED
       *on demande l'entrée utilisateur avec un message
-           DISPLAY                  "Which train do you want to write to 
-      -            " train-unique.dat (1-" WS-TBL-SIZE ")? ".
+                   DISPLAY "Which train do you want to write to "
+                       "train-unique.dat (1-" WS-TBL-SIZE ")? "
       *tant que l'utilisateur ne rentre pas une valeur valid , on lui
       *redemande
-           PERFORM UNTIL WS-USER-INPUT > 0
-                   AND WS-USER-INPUT <= WS-TBL-SIZE
-               ACCEPT WS-USER-INPUT
-               IF WS-USER-INPUT = 0 OR WS-USER-INPUT > WS-TBL-SIZE
-                   DISPLAY WS-USER-INPUT 
-                       " is invalid. It should be between 1 and "
-                       WS-TBL-SIZE "."
+                   PERFORM UNTIL WS-USER-INPUT > 0
+                           AND WS-USER-INPUT <= WS-TBL-SIZE
+                       ACCEPT WS-USER-INPUT
+                       IF WS-USER-INPUT = 0 OR
+                          WS-USER-INPUT > WS-TBL-SIZE
+                           DISPLAY WS-USER-INPUT
+                               " is invalid. It should be between 1 "
+                               "and " WS-TBL-SIZE "."
+                       END-IF
+                   END-PERFORM
                END-IF
-           END-PERFORM.
       *on appelle le paragrape d'écriture avec la valeur de
       *l'utilisateur
-           MOVE WS-USER-INPUT TO WS-TRAIN-TO-WRITE.
-           PERFORM 0100-MOVE-TO-OUTPUT-BEGIN
-              THRU 0100-MOVE-TO-OUTPUT-END.
-      *on ouvre le fichier de sortie
-           OPEN OUTPUT TRAIN-UNIQUE-OUTPUT.
-      *on s'assure qu'il n'y a rien dans la ligne d'écriture du fichier
-           INITIALIZE TRAIN-UNI-OUT-RECORD.
-      *avec un string, on con(cat)ene un message avec le numéro du train
-           STRING "The user asked for train " WS-USER-INPUT " to be "
-               "written in this file." DELIMITED BY SIZE INTO 
-               TRAIN-UNI-OUT-LINE
-           END-STRING.
+               MOVE WS-USER-INPUT TO WS-TRAIN-TO-WRITE
+               PERFORM 0100-MOVE-TO-OUTPUT-BEGIN
+                  THRU 0100-MOVE-TO-OUTPUT-END
+      *on ouvre le fichier de sortie en ajout, pour accumuler tous
+      *les extraits demandés dans la journée au lieu d'écraser les
+      *précédents. S'il n'existe pas encore, EXTEND échoue et on le
+      *crée avec OUTPUT
+               OPEN EXTEND TRAIN-UNIQUE-OUTPUT
+               IF NOT WS-UNIQUE-STATUS-OK
+                   OPEN OUTPUT TRAIN-UNIQUE-OUTPUT
+               END-IF
+      *on s'assure qu'il n'y a rien dans la ligne d'écriture du
+      *fichier
+               INITIALIZE TRAIN-UNI-OUT-RECORD
+      *un séparateur de run pour repérer facilement chaque extrait
+               STRING "=== Run at " WS-RUN-TIMESTAMP " ==="
+                   DELIMITED BY SIZE INTO TRAIN-UNI-OUT-LINE
+               END-STRING
+               WRITE TRAIN-UNI-OUT-RECORD
+      *avec un string, on con(cat)ene un message avec le numéro du
+      *train. On efface la ligne avant, sinon le séparateur qu'on
+      *vient d'écrire y laisserait des octets non écrasés
+               MOVE SPACES TO TRAIN-UNI-OUT-LINE
+               STRING "The user asked for train " WS-USER-INPUT
+                   " to be written in this file." DELIMITED BY SIZE
+                   INTO TRAIN-UNI-OUT-LINE
+               END-STRING
       *on écrit le message dans le fichier
-           WRITE TRAIN-UNI-OUT-RECORD.
+               WRITE TRAIN-UNI-OUT-RECORD
       *on bouge la variable de sortie dans la ligne d'écriture
-           MOVE WS-SORTIE TO TRAIN-UNI-OUT-LINE.
+               MOVE WS-SORTIE TO TRAIN-UNI-OUT-LINE
       *et on écrit
-           WRITE TRAIN-UNI-OUT-RECORD.
+               WRITE TRAIN-UNI-OUT-RECORD
       *avant de fermer le fichier
-           CLOSE TRAIN-UNIQUE-OUTPUT.
-           DISPLAY "The train record " WS-USER-INPUT " was successfully"
-               " written to the file.".
+               CLOSE TRAIN-UNIQUE-OUTPUT
+               DISPLAY "The train record " WS-USER-INPUT
+                   " was successfully written to the file."
+           END-IF.
        0400-INDEX-SEARCH-BONUS-END.
+
+      *paragraphe qui journalise l'exécution (date, nombre de lignes
+      *traitées, train demandé au bonus) pour garder une trace de
+      *chaque run
+       0500-WRITE-AUDIT-TRAIL-BEGIN.
+           IF WS-SKIP-BONUS
+               MOVE "SKIPPED" TO WS-AUDIT-TRAIN-DISPLAY
+           ELSE
+               MOVE WS-USER-INPUT TO WS-AUDIT-TRAIN-DISPLAY
+           END-IF.
+           MOVE SPACES TO TRAIN-AUDIT-LINE.
+           STRING "RUN " WS-RUN-TIMESTAMP
+               " | RECORDS PROCESSED: " WS-TBL-SIZE
+               " | TRAIN REQUESTED: " WS-AUDIT-TRAIN-DISPLAY
+               DELIMITED BY SIZE INTO TRAIN-AUDIT-LINE
+           END-STRING.
+      *si le fichier n'existe pas encore, EXTEND échoue et on le crée
+           OPEN EXTEND TRAIN-AUDIT-OUTPUT.
+           IF NOT WS-AUDIT-STATUS-OK
+               OPEN OUTPUT TRAIN-AUDIT-OUTPUT
+           END-IF.
+           WRITE TRAIN-AUDIT-RECORD.
+           CLOSE TRAIN-AUDIT-OUTPUT.
+       0500-WRITE-AUDIT-TRAIL-END.
