@@ -0,0 +1,10 @@
+      *la structure d'une ligne de train.dat, telle que lue par FD TRAIN
+       01 TRAIN-PLANNING.
+           05 TRAIN-PLANNING-TYPE          PIC X(03).
+           05 TRAIN-PLANNING-GARE-DEPART   PIC X(18).
+           05 TRAIN-PLANNING-GARE-DEST     PIC X(18).
+           05 TRAIN-PLANNING-HEURE-DEPART.
+               10 TRAIN-PLANNING-HEURE-DEPART-HH PIC 9(02).
+               10 TRAIN-PLANNING-HEURE-DEPART-MM PIC 9(02).
+           05 TRAIN-PLANNING-DUREE-TRAJET  PIC 9(02).
+           05 TRAIN-PLANNING-NOMBRE-TRAJET PIC X OCCURS 10 TIMES.
